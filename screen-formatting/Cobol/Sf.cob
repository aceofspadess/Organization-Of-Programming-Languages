@@ -1,42 +1,650 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. sf.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-     
-      * Read in command line argument
-       SELECT Cla ASSIGN TO filename
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD Cla.
-       01 CustomerDetails.
-          02  CustomerID       PIC X(60).
-      
-       WORKING-STORAGE SECTION.
-       01 END-OF-FILE PIC Z(1).
-       01 fileName PIC X(60).
-
-       PROCEDURE DIVISION CHAINING filename.
-       Begin.
-          OPEN INPUT Cla
-          READ Cla
-             AT END MOVE 1 TO END-OF-FILE
-          END-READ
-          
-          IF END-OF-FILE = 1
-            CLOSE Cla
-          END-IF
-          
-          MOVE 0 TO END-OF-FILE.
-          
-          PERFORM UNTIL END-OF-FILE = 1
-            
-             DISPLAY CustomerID 
-             READ Cla
-                AT END MOVE 1 TO END-OF-FILE
-             END-READ
-          END-PERFORM
-          CLOSE Cla.
-       STOP RUN.
+000100*****************************************************************
+000200*    PROGRAM......: SF
+000300*    DESCRIPTION..: CUSTOMER INQUIRY - READS THE Cla CUSTOMER
+000400*                   EXTRACT AND PRESENTS EACH CUSTOMER RECORD ON
+000500*                   A FULL-SCREEN INQUIRY PANEL, OPTIONALLY
+000600*                   FILTERED BY A PARTIAL CUSTOMER-ID AND ECHOED
+000700*                   TO A PRINT/REPORT FILE.
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY
+001000*    DATE        INIT  DESCRIPTION
+001100*    2015-06-02   CM   ORIGINAL - DISPLAY CUSTOMERID IN A LOOP.
+001200*    2026-08-08   CM   EXPANDED CUSTOMERDETAILS TO THE FULL
+001300*                      CUSTOMER MASTER LAYOUT (CUSTDTL COPYBOOK).
+001400*    2026-08-08   CM   REPLACED SCROLLING DISPLAY WITH A
+001500*                      SCREEN SECTION CUSTOMER INQUIRY PANEL.
+001600*    2026-08-08   CM   ADDED FILE STATUS CHECKING ON THE Cla
+001700*                      OPEN/READ SO A MISSING OR EMPTY EXTRACT
+001800*                      FAILS CLEAN WITH A NON-ZERO RETURN-CODE.
+001900*    2026-08-08   CM   ADDED THE END-OF-LISTING RECORD COUNT.
+002000*    2026-08-08   CM   ADDED THE SEARCH-KEY CHAINING PARAMETER
+002100*                      TO FILTER ON A PARTIAL CUSTOMER-ID.
+002200*    2026-08-08   CM   ADDED SEQUENCE/DUPLICATE KEY CHECKING.
+002300*    2026-08-08   CM   ADDED THE SFRPT PRINT FILE (HEADING, PAGE
+002400*                      BREAKS, RUN DATE) AND THE OUTPUT-MODE
+002500*                      PARAMETER THAT SELECTS SCREEN, REPORT OR
+002600*                      BOTH.
+002700*    2026-08-08   CM   ADDED THE SFERRLOG ERROR LOG - EVERY
+002800*                      NON-ZERO FILE STATUS IS APPENDED WITH THE
+002900*                      OFFENDING CUSTOMER-ID AND A TIMESTAMP.
+002910*    2026-08-08   CM   ADDED SFCHKPT CHECKPOINT/RESTART SO A
+002920*                      BATCH RUN AGAINST A LARGE EXTRACT CAN
+002930*                      RESUME AFTER AN ABEND INSTEAD OF STARTING
+002940*                      OVER.  SEE THE SFBATCH JCL.
+002950*    2026-08-09   CM   REWORKED THE CHAINING INTERFACE TO A SINGLE
+002960*                      BLANK-DELIMITED PARM STRING, SPLIT INSIDE
+002970*                      1000-INITIALIZE, SINCE A JCL PARM CARD
+002980*                      DELIVERS ONE STRING, NOT SEPARATE CHAINING
+002990*                      ARGUMENTS.  ALSO SILENCED THE SEQUENCE/
+002991*                      DUPLICATE-KEY DISPLAYS OUTSIDE REPORT-ONLY
+002992*                      MODE SO THEY NO LONGER RACE THE INQUIRY
+002993*                      SCREEN'S REDRAWS.
+002994*    2026-08-09   CM   MOVED THE CUSTOMER ID DISPLAY FIELD ONTO
+002995*                      ITS OWN SCREEN LINE - AT PIC X(60) IT RAN
+002996*                      PAST COLUMN 80 SHARING A LINE WITH ITS
+002997*                      LABEL.
+003000*****************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID. sf.
+003300 AUTHOR. C MILLER.
+003400 INSTALLATION. DATA PROCESSING.
+003500 DATE-WRITTEN. 06/02/2015.
+003600 DATE-COMPILED.
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER. IBM-PC.
+004000 OBJECT-COMPUTER. IBM-PC.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500*
+004600*    Cla IS THE CUSTOMER EXTRACT - THE FILE NAME ARRIVES AT RUN
+004700*    TIME AS PART OF SF-RUN-PARM, THE SINGLE CHAINING ARGUMENT
+004800*    SF RECEIVES, AND IS SPLIT OUT INTO SF-FILE-NAME-PARM BY
+004900*    1000-INITIALIZE, SO IT IS ASSIGNED TO A WORKING-STORAGE ITEM
+004950*    RATHER THAN A LITERAL PATH.
+005000*
+005100     SELECT Cla ASSIGN TO SF-FILE-NAME-PARM
+005200             ORGANIZATION IS LINE SEQUENTIAL
+005300             FILE STATUS IS SF-CLA-FILE-STATUS.
+005400*
+005500*    SfRpt IS THE OPTIONAL PRINT/REPORT LISTING AND SfErrLog
+005600*    IS THE RUNNING FILE-ERROR LOG.  BOTH ARE LOGICAL FILE
+005700*    NAMES, NOT PATHS - SITE JCL OR A SHELL WRAPPER POINTS
+005800*    THEM AT A REAL DATA SET / FILE.
+005900*
+006000     SELECT SfRpt ASSIGN TO "SFRPT"
+006100             ORGANIZATION IS LINE SEQUENTIAL
+006200             FILE STATUS IS SF-RPT-FILE-STATUS.
+006300     SELECT SfErrLog ASSIGN TO "SFERRLOG"
+006400             ORGANIZATION IS LINE SEQUENTIAL
+006500             FILE STATUS IS SF-LOG-FILE-STATUS.
+006550*
+006560*    SfChkpt IS THE CHECKPOINT/RESTART LOG - A RUNNING LIST OF
+006570*    "LAST CUSTOMER-ID PROCESSED" ENTRIES WRITTEN EVERY
+006580*    SF-CHKPT-INTERVAL RECORDS.  IF IT EXISTS WHEN sf STARTS,
+006590*    THE MOST RECENT ENTRY IS TREATED AS A RESTART POINT AND
+006591*    EVERY RECORD UP TO AND INCLUDING THAT KEY IS SKIPPED.  A
+006592*    RUN THAT REACHES END OF FILE CLEANLY DELETES IT SO THE
+006593*    NEXT RUN STARTS FRESH.
+006594*
+006595     SELECT SfChkpt ASSIGN TO "SFCHKPT"
+006596             ORGANIZATION IS LINE SEQUENTIAL
+006597             FILE STATUS IS SF-CHKPT-FILE-STATUS.
+006600 DATA DIVISION.
+006700 FILE SECTION.
+006800 FD  Cla.
+006900 01  CustomerDetails.
+007000     COPY CUSTDTL.
+007100 FD  SfRpt.
+007200 01  SF-RPT-LINE                     PIC X(132).
+007210 FD  SfChkpt.
+007220 01  SF-CHKPT-LINE                   PIC X(80).
+007300 FD  SfErrLog.
+007400 01  SF-LOG-LINE                     PIC X(132).
+007500 WORKING-STORAGE SECTION.
+007600*-----------------------------------------------------------------
+007700*    CHAINING PARAMETERS
+007800*-----------------------------------------------------------------
+007810*    A JCL PARM CARD DELIVERS ONE STRING, NOT SEPARATE CHAINING
+007820*    ARGUMENTS, SO SF TAKES A SINGLE COMBINED PARM AND SPLITS IT
+007830*    INTO THE THREE FIELDS BELOW ITSELF IN 1000-INITIALIZE.
+007840 01  SF-RUN-PARM                      PIC X(130) VALUE SPACES.
+007900 01  SF-FILE-NAME-PARM                PIC X(60).
+008000 01  SF-SEARCH-KEY-PARM               PIC X(60).
+008100 01  SF-OUTPUT-MODE-PARM              PIC X(01)  VALUE "B".
+008200     88  SF-MODE-SCREEN-ONLY          VALUE "S".
+008300     88  SF-MODE-REPORT-ONLY          VALUE "R".
+008400     88  SF-MODE-BOTH                 VALUE "B".
+008500*-----------------------------------------------------------------
+008600*    FILE STATUS AND SWITCHES
+008700*-----------------------------------------------------------------
+008800 01  SF-CLA-FILE-STATUS               PIC X(02)  VALUE SPACES.
+008900     88  SF-CLA-STATUS-OK             VALUE "00".
+009000     88  SF-CLA-STATUS-EOF            VALUE "10".
+009100     88  SF-CLA-STATUS-NOT-FOUND      VALUE "35".
+009200 01  SF-RPT-FILE-STATUS               PIC X(02)  VALUE SPACES.
+009300     88  SF-RPT-STATUS-OK             VALUE "00".
+009400 01  SF-LOG-FILE-STATUS               PIC X(02)  VALUE SPACES.
+009500     88  SF-LOG-STATUS-OK             VALUE "00".
+009510 01  SF-LOG-STATUS-VALUE              PIC X(02)  VALUE SPACES.
+009520 01  SF-LOG-CUST-ID-VALUE             PIC X(30)  VALUE SPACES.
+009600 01  SF-SWITCHES.
+009700     05  SF-END-OF-FILE-SW            PIC X(01)  VALUE "N".
+009800         88  SF-END-OF-FILE           VALUE "Y".
+009900     05  SF-RPT-OPEN-SW               PIC X(01)  VALUE "N".
+010000         88  SF-RPT-IS-OPEN           VALUE "Y".
+010100     05  SF-LOG-OPEN-SW               PIC X(01)  VALUE "N".
+010200         88  SF-LOG-IS-OPEN           VALUE "Y".
+010300     05  SF-EXIT-REQUESTED-SW         PIC X(01)  VALUE "N".
+010400         88  SF-EXIT-REQUESTED        VALUE "Y".
+010410     05  SF-CHKPT-OPEN-SW             PIC X(01)  VALUE "N".
+010420         88  SF-CHKPT-IS-OPEN         VALUE "Y".
+010430     05  SF-RESTART-SW                PIC X(01)  VALUE "N".
+010440         88  SF-RESTART-ACTIVE        VALUE "Y".
+010500*-----------------------------------------------------------------
+010510*    CHECKPOINT/RESTART FILE STATUS AND WORK AREAS
+010520*-----------------------------------------------------------------
+010530 01  SF-CHKPT-FILE-STATUS             PIC X(02)  VALUE SPACES.
+010540     88  SF-CHKPT-STATUS-OK           VALUE "00".
+010545     88  SF-CHKPT-STATUS-EOF          VALUE "10".
+010550     88  SF-CHKPT-STATUS-NOT-FOUND    VALUE "35".
+010560 01  SF-CHKPT-LAST-ID                 PIC X(60)  VALUE SPACES.
+010570 01  SF-CHKPT-INTERVAL                PIC 9(03)  VALUE 100.
+010575 01  SF-CHKPT-QUOTIENT                PIC 9(05)  VALUE ZERO COMP.
+010576 01  SF-CHKPT-REMAINDER               PIC 9(03)  VALUE ZERO COMP.
+010580 01  SF-CHKPT-DETAIL-LINE             PIC X(80)  VALUE SPACES.
+010585 01  SF-CHKPT-FILE-NAME               PIC X(64)  VALUE "SFCHKPT".
+010590 01  SF-CHKPT-DELETE-RC               PIC S9(9)  COMP-5.
+010600*-----------------------------------------------------------------
+010600*    COUNTERS AND KEY-COMPARE AREAS
+010700*-----------------------------------------------------------------
+010800 01  SF-RECORD-COUNT                  PIC 9(05)  VALUE ZERO COMP.
+010900 01  SF-DISPLAYED-COUNT                PIC 9(05)  VALUE ZERO COMP.
+011000 01  SF-LINE-COUNT                     PIC 9(03)  VALUE ZERO COMP.
+011100 01  SF-PAGE-COUNT                     PIC 9(03)  VALUE ZERO.
+011200 01  SF-PREV-CUST-ID                   PIC X(60)  VALUE SPACES.
+011300 01  SF-SEARCH-KEY-LEN                 PIC 9(02)  VALUE ZERO COMP.
+011350 01  SF-ASTERISK-COUNT                 PIC 9(02)  VALUE ZERO COMP.
+011400 01  SF-KEY-STATUS-TEXT                PIC X(15)  VALUE SPACES.
+011500*-----------------------------------------------------------------
+011600*    DATE AND TIME
+011700*-----------------------------------------------------------------
+011800 01  SF-RUN-DATE.
+011900     05  SF-RUN-YY                     PIC 9(02).
+012000     05  SF-RUN-MM                     PIC 9(02).
+012100     05  SF-RUN-DD                     PIC 9(02).
+012200 01  SF-RUN-DATE-DISPLAY               PIC X(10).
+012300 01  SF-RUN-TIME                       PIC 9(08).
+012400*-----------------------------------------------------------------
+012500*    SCREEN FIELDS
+012600*-----------------------------------------------------------------
+012700 01  SF-ANY-KEY                        PIC X(01)  VALUE SPACE.
+012800 01  SF-RECORD-COUNT-EDIT              PIC ZZZZ9.
+012900*-----------------------------------------------------------------
+013000*    PRINT LINE WORK AREAS
+013100*-----------------------------------------------------------------
+013200 01  SF-HEADING-LINE-1                 PIC X(132).
+013300 01  SF-HEADING-LINE-2                 PIC X(132).
+013400 01  SF-DETAIL-LINE                    PIC X(132).
+013500 01  SF-LOG-DETAIL-LINE                PIC X(132).
+013600 SCREEN SECTION.
+013700 01  SF-INQUIRY-SCREEN.
+013800     05  BLANK SCREEN.
+013900     05  LINE 01 COL 01 VALUE "SF0100".
+014000     05  LINE 01 COL 30 VALUE "CUSTOMER INQUIRY".
+014100     05  LINE 02 COL 60 VALUE "RUN DATE:".
+014200     05  LINE 02 COL 70 PIC X(10) FROM SF-RUN-DATE-DISPLAY.
+014300     05  LINE 03 COL 05 VALUE "CUSTOMER ID . . . . . . :".
+014350     05  LINE 04 COL 05 PIC X(60) FROM CUST-ID.
+014500     05  LINE 05 COL 05 VALUE "LAST NAME . . . . . . . :".
+014600     05  LINE 05 COL 32 PIC X(15) FROM CUST-LAST-NAME.
+014700     05  LINE 06 COL 05 VALUE "FIRST NAME  . . . . . . :".
+014800     05  LINE 06 COL 32 PIC X(15) FROM CUST-FIRST-NAME.
+014900     05  LINE 07 COL 05 VALUE "MIDDLE NAME . . . . . . :".
+015000     05  LINE 07 COL 32 PIC X(20) FROM CUST-MIDDLE-NAME.
+015100     05  LINE 09 COL 05 VALUE "ADDRESS . . . . . . . . :".
+015200     05  LINE 09 COL 32 PIC X(30) FROM CUST-ADDR-LINE1.
+015300     05  LINE 10 COL 32 PIC X(30) FROM CUST-ADDR-LINE2.
+015400     05  LINE 11 COL 32 PIC X(20) FROM CUST-CITY.
+015500     05  LINE 11 COL 53 PIC X(02) FROM CUST-STATE.
+015600     05  LINE 11 COL 56 PIC X(10) FROM CUST-ZIP-CODE.
+015700     05  LINE 13 COL 05 VALUE "PHONE NUMBER  . . . . . :".
+015800     05  LINE 13 COL 32 PIC X(15) FROM CUST-PHONE-NUMBER.
+015900     05  LINE 14 COL 05 VALUE "ACCOUNT STATUS. . . . . :".
+016000     05  LINE 14 COL 32 PIC X(01) FROM CUST-ACCT-STATUS.
+016100     05  LINE 16 COL 05 VALUE "RECORD NUMBER . . . . . :".
+016200     05  LINE 16 COL 32 PIC ZZZZ9 FROM SF-RECORD-COUNT-EDIT.
+016300     05  LINE 18 COL 05 VALUE "KEY STATUS. . . . . . . :".
+016400     05  LINE 18 COL 32 PIC X(15) FROM SF-KEY-STATUS-TEXT.
+016500     05  LINE 22 COL 05
+016600         VALUE "PRESS ENTER FOR NEXT RECORD, X + ENTER TO EXIT".
+016700     05  LINE 22 COL 60 PIC X(01) TO SF-ANY-KEY.
+016800 PROCEDURE DIVISION CHAINING SF-RUN-PARM.
+017000*****************************************************************
+017100 0000-MAINLINE-CONTROL.
+017200     PERFORM 1000-INITIALIZE
+017300         THRU 1000-INITIALIZE-EXIT.
+017400
+017500     IF SF-EXIT-REQUESTED
+017600         GO TO 9999-END-PROGRAM-EXIT.
+017700
+017800     PERFORM 3000-PROCESS-CUSTOMER-RECORDS
+017900         THRU 3000-PROCESS-CUSTOMER-RECORDS-EXIT
+018000         UNTIL SF-END-OF-FILE OR SF-EXIT-REQUESTED.
+018100
+018200     PERFORM 9000-TERMINATE
+018300         THRU 9000-TERMINATE-EXIT.
+018400
+018500     GO TO 9999-END-PROGRAM-EXIT.
+018600*****************************************************************
+018700*    1000-INITIALIZE - OPEN THE EXTRACT, VALIDATE IT, SET UP
+018800*    THE PRINT FILE AND ERROR LOG AND THE SEARCH-KEY LENGTH.
+018900*****************************************************************
+019000 1000-INITIALIZE.
+019010     MOVE SPACES TO SF-FILE-NAME-PARM SF-SEARCH-KEY-PARM.
+019020     MOVE "B" TO SF-OUTPUT-MODE-PARM.
+019030     UNSTRING SF-RUN-PARM DELIMITED BY ALL SPACE
+019040         INTO SF-FILE-NAME-PARM SF-SEARCH-KEY-PARM
+019050             SF-OUTPUT-MODE-PARM.
+019100     ACCEPT SF-RUN-DATE FROM DATE.
+019300     STRING "20"          DELIMITED BY SIZE
+019400             SF-RUN-YY    DELIMITED BY SIZE
+019500             "-"          DELIMITED BY SIZE
+019600             SF-RUN-MM    DELIMITED BY SIZE
+019700             "-"          DELIMITED BY SIZE
+019800             SF-RUN-DD    DELIMITED BY SIZE
+019900         INTO SF-RUN-DATE-DISPLAY.
+020000
+020100     MOVE ZERO TO SF-RECORD-COUNT SF-DISPLAYED-COUNT.
+020200     MOVE SPACES TO SF-PREV-CUST-ID.
+020300
+020400     IF SF-OUTPUT-MODE-PARM NOT = "S" AND
+020500        SF-OUTPUT-MODE-PARM NOT = "R" AND
+020600        SF-OUTPUT-MODE-PARM NOT = "B"
+020700         MOVE "B" TO SF-OUTPUT-MODE-PARM
+020800     END-IF.
+020900
+021000     MOVE ZERO TO SF-SEARCH-KEY-LEN SF-ASTERISK-COUNT.
+021100     IF SF-SEARCH-KEY-PARM NOT = SPACES
+021150         INSPECT SF-SEARCH-KEY-PARM TALLYING SF-ASTERISK-COUNT
+021160             FOR ALL "*"
+021200         IF SF-ASTERISK-COUNT > 0
+021300             INSPECT SF-SEARCH-KEY-PARM TALLYING SF-SEARCH-KEY-LEN
+021400                 FOR CHARACTERS BEFORE INITIAL "*"
+021450         ELSE
+021470             INSPECT SF-SEARCH-KEY-PARM TALLYING SF-SEARCH-KEY-LEN
+021480                 FOR CHARACTERS BEFORE INITIAL SPACE
+021490         END-IF
+021500     END-IF.
+021550     IF SF-SEARCH-KEY-LEN = ZERO
+021560         MOVE SPACES TO SF-SEARCH-KEY-PARM
+021570     END-IF.
+021600
+021700     OPEN INPUT Cla.
+021800     IF NOT SF-CLA-STATUS-OK
+021810         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+021820         MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+021900         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+022000         IF SF-CLA-STATUS-NOT-FOUND
+022100             DISPLAY "SF0100E - INPUT FILE NOT FOUND: "
+022200                 SF-FILE-NAME-PARM
+022300             MOVE 16 TO RETURN-CODE
+022400         ELSE
+022500             DISPLAY "SF0101E - UNABLE TO OPEN INPUT FILE: "
+022600                 SF-FILE-NAME-PARM
+022700             DISPLAY "SF0101E - FILE STATUS IS "
+022800                 SF-CLA-FILE-STATUS
+022900             MOVE 16 TO RETURN-CODE
+023000         END-IF
+023100         MOVE "Y" TO SF-EXIT-REQUESTED-SW
+023200         GO TO 1000-INITIALIZE-EXIT
+023300     END-IF.
+023310
+023320     PERFORM 1100-CHECK-FOR-RESTART
+023330         THRU 1100-CHECK-FOR-RESTART-EXIT.
+023400
+023500     PERFORM 3100-READ-CUSTOMER-RECORD
+023600         THRU 3100-READ-CUSTOMER-RECORD-EXIT.
+023700
+023800     IF SF-END-OF-FILE
+023900         DISPLAY "SF0102E - INPUT FILE EMPTY: " SF-FILE-NAME-PARM
+024000         MOVE 8 TO RETURN-CODE
+024100         MOVE "Y" TO SF-EXIT-REQUESTED-SW
+024200         CLOSE Cla
+024300         GO TO 1000-INITIALIZE-EXIT
+024400     END-IF.
+024500
+024600     IF SF-OUTPUT-MODE-PARM NOT = "S"
+024700         OPEN OUTPUT SfRpt
+024800         IF SF-RPT-STATUS-OK
+024900             MOVE "Y" TO SF-RPT-OPEN-SW
+025000         ELSE
+025100             DISPLAY "SF0103E - UNABLE TO OPEN SFRPT, STATUS "
+025200                 SF-RPT-FILE-STATUS
+025210             MOVE SF-RPT-FILE-STATUS TO SF-LOG-STATUS-VALUE
+025220             MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+025230             PERFORM 8000-LOG-FILE-ERROR
+025240                 THRU 8000-LOG-FILE-ERROR-EXIT
+025300         END-IF
+025400     END-IF.
+025500 1000-INITIALIZE-EXIT.
+025600     EXIT.
+025650*****************************************************************
+025660*    1100-CHECK-FOR-RESTART - IF SFCHKPT EXISTS FROM A PRIOR RUN
+025670*    THAT DID NOT FINISH, ITS LAST ENTRY IS THE RESTART POINT -
+025680*    EVERY RECORD UP TO AND INCLUDING THAT CUSTOMER-ID WILL BE
+025690*    SKIPPED RATHER THAN REPROCESSED.
+025700*****************************************************************
+025710 1100-CHECK-FOR-RESTART.
+025720     OPEN INPUT SfChkpt.
+025730     IF SF-CHKPT-STATUS-OK
+025740         PERFORM UNTIL SF-CHKPT-STATUS-EOF
+025750             READ SfChkpt
+025760                 AT END MOVE "10" TO SF-CHKPT-FILE-STATUS
+025770                 NOT AT END
+025780                     MOVE SF-CHKPT-LINE(1:60) TO SF-CHKPT-LAST-ID
+025790             END-READ
+025800         END-PERFORM
+025810         CLOSE SfChkpt
+025820         IF SF-CHKPT-LAST-ID NOT = SPACES
+025830             MOVE "Y" TO SF-RESTART-SW
+025840             DISPLAY "SF0104I - RESTARTING AFTER CUSTOMER-ID: "
+025850                 SF-CHKPT-LAST-ID
+025860         END-IF
+025870     END-IF.
+025880 1100-CHECK-FOR-RESTART-EXIT.
+025890     EXIT.
+025700*****************************************************************
+025800*    3000-PROCESS-CUSTOMER-RECORDS - ONE PASS PER CUSTOMER
+025900*    RECORD ALREADY IN THE BUFFER.  THE NEXT RECORD IS READ AT
+026000*    THE BOTTOM OF THE PARAGRAPH.
+026100*****************************************************************
+026200 3000-PROCESS-CUSTOMER-RECORDS.
+026300     ADD 1 TO SF-RECORD-COUNT.
+026310
+026320     IF SF-RESTART-ACTIVE AND CUST-ID NOT > SF-CHKPT-LAST-ID
+026330         CONTINUE
+026340     ELSE
+026350         IF SF-RESTART-ACTIVE
+026360             MOVE "N" TO SF-RESTART-SW
+026370         END-IF
+026400
+026500         PERFORM 3200-CHECK-SEQUENCE
+026600             THRU 3200-CHECK-SEQUENCE-EXIT
+026700
+026800         IF SF-SEARCH-KEY-PARM = SPACES
+026900             PERFORM 3400-SHOW-CUSTOMER-RECORD
+027000                 THRU 3400-SHOW-CUSTOMER-RECORD-EXIT
+027100         ELSE
+027200             IF CUST-ID(1:SF-SEARCH-KEY-LEN) =
+027300                     SF-SEARCH-KEY-PARM(1:SF-SEARCH-KEY-LEN)
+027400                 PERFORM 3400-SHOW-CUSTOMER-RECORD
+027500                     THRU 3400-SHOW-CUSTOMER-RECORD-EXIT
+027600             END-IF
+027700         END-IF
+027710     END-IF.
+027800
+027900     MOVE CUST-ID TO SF-PREV-CUST-ID.
+027910
+027920     DIVIDE SF-RECORD-COUNT BY SF-CHKPT-INTERVAL
+027921         GIVING SF-CHKPT-QUOTIENT
+027922         REMAINDER SF-CHKPT-REMAINDER.
+027930     IF SF-CHKPT-REMAINDER = ZERO
+027940         PERFORM 7000-WRITE-CHECKPOINT
+027950             THRU 7000-WRITE-CHECKPOINT-EXIT
+027960     END-IF.
+028000
+028100     PERFORM 3100-READ-CUSTOMER-RECORD
+028200         THRU 3100-READ-CUSTOMER-RECORD-EXIT.
+028300 3000-PROCESS-CUSTOMER-RECORDS-EXIT.
+028400     EXIT.
+028500*****************************************************************
+028600*    3100-READ-CUSTOMER-RECORD
+028700*****************************************************************
+028800 3100-READ-CUSTOMER-RECORD.
+028900     READ Cla
+029000         AT END MOVE "Y" TO SF-END-OF-FILE-SW
+029100     END-READ.
+029200     IF NOT SF-CLA-STATUS-OK AND NOT SF-CLA-STATUS-EOF
+029210         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+029220         MOVE CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+029300         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+029400     END-IF.
+029500 3100-READ-CUSTOMER-RECORD-EXIT.
+029600     EXIT.
+029700*****************************************************************
+029800*    3200-CHECK-SEQUENCE - FLAG OUT-OF-SEQUENCE OR DUPLICATE
+029900*    CUSTOMER-ID VALUES AGAINST THE PRIOR RECORD READ.
+030000*****************************************************************
+030100 3200-CHECK-SEQUENCE.
+030200     MOVE SPACES TO SF-KEY-STATUS-TEXT.
+030300     IF SF-PREV-CUST-ID NOT = SPACES
+030400         IF CUST-ID = SF-PREV-CUST-ID
+030500             MOVE "DUPLICATE KEY" TO SF-KEY-STATUS-TEXT
+030550             IF SF-MODE-REPORT-ONLY
+030560                 DISPLAY "SF0200W - DUPLICATE KEY: " CUST-ID
+030570             END-IF
+030700         ELSE
+030800             IF CUST-ID < SF-PREV-CUST-ID
+030900                 MOVE "OUT OF SEQUENCE" TO SF-KEY-STATUS-TEXT
+030950                 IF SF-MODE-REPORT-ONLY
+030960                     DISPLAY "SF0201W - OUT OF SEQUENCE: " CUST-ID
+030970                 END-IF
+031100             END-IF
+031200         END-IF
+031300     END-IF.
+031400 3200-CHECK-SEQUENCE-EXIT.
+031500     EXIT.
+031600*****************************************************************
+031700*    3400-SHOW-CUSTOMER-RECORD - DRIVES THE SCREEN PANEL AND/OR
+031800*    THE PRINT LISTING FOR ONE CUSTOMER, PER SF-OUTPUT-MODE-PARM.
+031900*****************************************************************
+032000 3400-SHOW-CUSTOMER-RECORD.
+032100     ADD 1 TO SF-DISPLAYED-COUNT.
+032200     MOVE SF-RECORD-COUNT TO SF-RECORD-COUNT-EDIT.
+032300
+032400     IF SF-OUTPUT-MODE-PARM NOT = "R"
+032500         DISPLAY SF-INQUIRY-SCREEN
+032600         ACCEPT SF-INQUIRY-SCREEN
+032700         IF SF-ANY-KEY = "X" OR SF-ANY-KEY = "x"
+032800             MOVE "Y" TO SF-EXIT-REQUESTED-SW
+032900         END-IF
+033000     END-IF.
+033100
+033200     IF SF-RPT-IS-OPEN
+033300         PERFORM 3500-WRITE-REPORT-LINE
+033400             THRU 3500-WRITE-REPORT-LINE-EXIT
+033500     END-IF.
+033600 3400-SHOW-CUSTOMER-RECORD-EXIT.
+033700     EXIT.
+033800*****************************************************************
+033900*    3500-WRITE-REPORT-LINE - WRITES THE CUSTOMER LISTING TO
+034000*    SFRPT, WITH A NEW HEADING AND RUN DATE EVERY 20 LINES.
+034100*****************************************************************
+034200 3500-WRITE-REPORT-LINE.
+034300     IF SF-LINE-COUNT = ZERO OR SF-LINE-COUNT >= 20
+034330         PERFORM 3600-WRITE-REPORT-HEADING
+034360             THRU 3600-WRITE-REPORT-HEADING-EXIT
+034500     END-IF.
+034600
+034700     MOVE SPACES TO SF-DETAIL-LINE.
+034800     STRING CUST-ID(1:20)         DELIMITED BY SIZE
+034900             " "                  DELIMITED BY SIZE
+035000             CUST-LAST-NAME       DELIMITED BY SIZE
+035100             " "                  DELIMITED BY SIZE
+035200             CUST-FIRST-NAME      DELIMITED BY SIZE
+035300             " "                  DELIMITED BY SIZE
+035400             CUST-MIDDLE-NAME     DELIMITED BY SIZE
+035500             " "                  DELIMITED BY SIZE
+035600             CUST-ACCT-STATUS     DELIMITED BY SIZE
+035700             " "                  DELIMITED BY SIZE
+035800             SF-KEY-STATUS-TEXT   DELIMITED BY SIZE
+035900         INTO SF-DETAIL-LINE.
+036000     MOVE SF-DETAIL-LINE TO SF-RPT-LINE.
+036100     WRITE SF-RPT-LINE.
+036200     ADD 1 TO SF-LINE-COUNT.
+036300 3500-WRITE-REPORT-LINE-EXIT.
+036400     EXIT.
+036500*****************************************************************
+036600*    3600-WRITE-REPORT-HEADING
+036700*****************************************************************
+036800 3600-WRITE-REPORT-HEADING.
+036900     ADD 1 TO SF-PAGE-COUNT.
+037000     MOVE ZERO TO SF-LINE-COUNT.
+037100     MOVE SPACES TO SF-HEADING-LINE-1 SF-HEADING-LINE-2.
+037200     STRING "CUSTOMER LISTING"     DELIMITED BY SIZE
+037300             "   RUN DATE: "       DELIMITED BY SIZE
+037400             SF-RUN-DATE-DISPLAY   DELIMITED BY SIZE
+037500             "   PAGE: "           DELIMITED BY SIZE
+037600             SF-PAGE-COUNT         DELIMITED BY SIZE
+037700         INTO SF-HEADING-LINE-1.
+037800     STRING "CUSTOMER-ID         " DELIMITED BY SIZE
+037900             "LAST NAME      "     DELIMITED BY SIZE
+038000             "FIRST NAME     "     DELIMITED BY SIZE
+038100             "MIDDLE NAME         " DELIMITED BY SIZE
+038200             "S "                  DELIMITED BY SIZE
+038300             "KEY STATUS"          DELIMITED BY SIZE
+038400         INTO SF-HEADING-LINE-2.
+038500
+038600     IF SF-PAGE-COUNT > 1
+038700         MOVE SPACES TO SF-RPT-LINE
+038800         WRITE SF-RPT-LINE BEFORE ADVANCING PAGE
+038900     END-IF.
+039300     MOVE SF-HEADING-LINE-1 TO SF-RPT-LINE.
+039400     WRITE SF-RPT-LINE.
+039500     MOVE SF-HEADING-LINE-2 TO SF-RPT-LINE.
+039600     WRITE SF-RPT-LINE.
+039700     MOVE SPACES TO SF-RPT-LINE.
+039800     WRITE SF-RPT-LINE.
+039900 3600-WRITE-REPORT-HEADING-EXIT.
+040000     EXIT.
+040010*****************************************************************
+040020*    7000-WRITE-CHECKPOINT - APPENDS THE CURRENT CUSTOMER-ID TO
+040030*    SFCHKPT AS THE LATEST RESTART POINT.
+040040*****************************************************************
+040050 7000-WRITE-CHECKPOINT.
+040060     IF NOT SF-CHKPT-IS-OPEN
+040070         OPEN EXTEND SfChkpt
+040080         IF NOT SF-CHKPT-STATUS-OK
+040090             OPEN OUTPUT SfChkpt
+040100         END-IF
+040110         IF SF-CHKPT-STATUS-OK
+040120             MOVE "Y" TO SF-CHKPT-OPEN-SW
+040130         END-IF
+040140     END-IF.
+040150
+040160     IF SF-CHKPT-IS-OPEN
+040170         ACCEPT SF-RUN-TIME FROM TIME
+040180         MOVE SPACES TO SF-CHKPT-DETAIL-LINE
+040190         STRING CUST-ID               DELIMITED BY SIZE
+040200                 " "                  DELIMITED BY SIZE
+040210                 SF-RUN-DATE-DISPLAY   DELIMITED BY SIZE
+040220                 " "                  DELIMITED BY SIZE
+040230                 SF-RUN-TIME          DELIMITED BY SIZE
+040240             INTO SF-CHKPT-DETAIL-LINE
+040250         MOVE SF-CHKPT-DETAIL-LINE TO SF-CHKPT-LINE
+040260         WRITE SF-CHKPT-LINE
+040270     END-IF.
+040280 7000-WRITE-CHECKPOINT-EXIT.
+040290     EXIT.
+040300*****************************************************************
+040310*    7100-CLEAR-CHECKPOINT - REMOVES SFCHKPT ON A CLEAN FINISH SO
+040320*    THE NEXT RUN STARTS FROM THE BEGINNING OF THE EXTRACT.
+040330*****************************************************************
+040340 7100-CLEAR-CHECKPOINT.
+040350     IF SF-CHKPT-IS-OPEN
+040360         CLOSE SfChkpt
+040361         IF NOT SF-CHKPT-STATUS-OK
+040362             MOVE SF-CHKPT-FILE-STATUS TO SF-LOG-STATUS-VALUE
+040363             MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+040364             PERFORM 8000-LOG-FILE-ERROR
+040365                 THRU 8000-LOG-FILE-ERROR-EXIT
+040366         END-IF
+040370         MOVE "N" TO SF-CHKPT-OPEN-SW
+040380     END-IF.
+040390     CALL "CBL_DELETE_FILE" USING SF-CHKPT-FILE-NAME
+040395         RETURNING SF-CHKPT-DELETE-RC.
+040400 7100-CLEAR-CHECKPOINT-EXIT.
+040410     EXIT.
+040100*****************************************************************
+040200*    8000-LOG-FILE-ERROR - APPENDS A NON-ZERO FILE STATUS, THE
+040300*    OFFENDING CUSTOMER-ID AND A TIMESTAMP TO THE SFERRLOG FILE.
+040400*****************************************************************
+040500 8000-LOG-FILE-ERROR.
+040600     IF NOT SF-LOG-IS-OPEN
+040700         OPEN EXTEND SfErrLog
+040800         IF NOT SF-LOG-STATUS-OK
+040900             OPEN OUTPUT SfErrLog
+041000         END-IF
+041100         IF SF-LOG-STATUS-OK
+041200             MOVE "Y" TO SF-LOG-OPEN-SW
+041300         END-IF
+041400     END-IF.
+041500
+041600     IF SF-LOG-IS-OPEN
+041700         ACCEPT SF-RUN-TIME FROM TIME
+041800         MOVE SPACES TO SF-LOG-DETAIL-LINE
+041900         STRING SF-RUN-DATE-DISPLAY    DELIMITED BY SIZE
+042000                 " "                   DELIMITED BY SIZE
+042100                 SF-RUN-TIME           DELIMITED BY SIZE
+042200                 "  FILE STATUS "      DELIMITED BY SIZE
+042300                 SF-LOG-STATUS-VALUE   DELIMITED BY SIZE
+042400                 "  CUSTOMER-ID "      DELIMITED BY SIZE
+042500                 SF-LOG-CUST-ID-VALUE  DELIMITED BY SIZE
+042600             INTO SF-LOG-DETAIL-LINE
+042700         MOVE SF-LOG-DETAIL-LINE TO SF-LOG-LINE
+042800         WRITE SF-LOG-LINE
+042900     END-IF.
+043000 8000-LOG-FILE-ERROR-EXIT.
+043100     EXIT.
+043200*****************************************************************
+043300*    9000-TERMINATE - SHOW THE SUMMARY LINE AND CLOSE EVERYTHING.
+043400*****************************************************************
+043500 9000-TERMINATE.
+043600     DISPLAY " ".
+043700     DISPLAY "TOTAL CUSTOMERS READ . . . . : " SF-RECORD-COUNT.
+043800     DISPLAY "TOTAL CUSTOMERS DISPLAYED: " SF-DISPLAYED-COUNT.
+043900
+044000     CLOSE Cla.
+044005     IF NOT SF-CLA-STATUS-OK
+044010         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+044015         MOVE CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+044020         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+044025     END-IF.
+044050     IF SF-END-OF-FILE
+044060         PERFORM 7100-CLEAR-CHECKPOINT
+044070             THRU 7100-CLEAR-CHECKPOINT-EXIT
+044080     ELSE
+044090         IF SF-CHKPT-IS-OPEN
+044100             CLOSE SfChkpt
+044110             IF NOT SF-CHKPT-STATUS-OK
+044120                 MOVE SF-CHKPT-FILE-STATUS TO SF-LOG-STATUS-VALUE
+044130                 MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+044140                 PERFORM 8000-LOG-FILE-ERROR
+044150                     THRU 8000-LOG-FILE-ERROR-EXIT
+044160             END-IF
+044170         END-IF
+044180     END-IF.
+044200     IF SF-RPT-IS-OPEN
+044210         CLOSE SfRpt
+044220         IF NOT SF-RPT-STATUS-OK
+044230             MOVE SF-RPT-FILE-STATUS TO SF-LOG-STATUS-VALUE
+044240             MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+044250             PERFORM 8000-LOG-FILE-ERROR
+044255                 THRU 8000-LOG-FILE-ERROR-EXIT
+044260         END-IF
+044300     END-IF.
+044400     IF SF-LOG-IS-OPEN
+044500         CLOSE SfErrLog
+044510         IF NOT SF-LOG-STATUS-OK
+044520             DISPLAY "SF0106E - ERROR CLOSING SFERRLOG, STATUS "
+044530                 SF-LOG-FILE-STATUS
+044540         END-IF
+044600     END-IF.
+044700 9000-TERMINATE-EXIT.
+044800     EXIT.
+044900*****************************************************************
+045000*    9999-END-PROGRAM-EXIT - SINGLE EXIT POINT FOR THE RUN.
+045100*****************************************************************
+045200 9999-END-PROGRAM-EXIT.
+045300     STOP RUN.
