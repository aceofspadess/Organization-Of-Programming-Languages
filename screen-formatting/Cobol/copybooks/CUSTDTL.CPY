@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: CUSTDTL.CPY
+000300*    DESCRIPTION...: CUSTOMER MASTER RECORD LAYOUT
+000400*                    SHARED BY SF (INQUIRY) AND SFM (MAINTENANCE)
+000500*                    ON THE Cla CUSTOMER EXTRACT FILE.
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE        INIT  DESCRIPTION
+000900*    2026-08-08   CM   EXPANDED FROM A BARE CUSTOMER-ID FIELD TO
+001000*                      THE FULL CUSTOMER MASTER LAYOUT - NAME,
+001100*                      ADDRESS, PHONE AND ACCOUNT STATUS GROUPS.
+001200*****************************************************************
+001300    02  CUST-ID                         PIC X(60).
+001400    02  CUST-NAME.
+001500        03  CUST-LAST-NAME              PIC X(15).
+001600        03  CUST-FIRST-NAME             PIC X(15).
+001700        03  CUST-MIDDLE-NAME            PIC X(20).
+001800    02  CUST-ADDRESS.
+001900        03  CUST-ADDR-LINE1             PIC X(30).
+002000        03  CUST-ADDR-LINE2             PIC X(30).
+002100        03  CUST-CITY                   PIC X(20).
+002200        03  CUST-STATE                  PIC X(02).
+002300        03  CUST-ZIP-CODE               PIC X(10).
+002400    02  CUST-PHONE-NUMBER               PIC X(15).
+002500    02  CUST-ACCT-STATUS                PIC X(01).
+002600        88  CUST-STATUS-ACTIVE          VALUE "A".
+002700        88  CUST-STATUS-INACTIVE        VALUE "I".
+002800        88  CUST-STATUS-CLOSED          VALUE "C".
+002900        88  CUST-STATUS-SUSPENDED       VALUE "S".
+003000    02  FILLER                          PIC X(32).
