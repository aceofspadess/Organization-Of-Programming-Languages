@@ -0,0 +1,643 @@
+000100*****************************************************************
+000200*    PROGRAM......: SFM
+000300*    DESCRIPTION..: CUSTOMER MAINTENANCE - SCREEN-DRIVEN ADD,
+000400*                   CHANGE AND DELETE AGAINST THE Cla CUSTOMER
+000500*                   EXTRACT USED BY SF.  Cla IS READ OLD-MASTER
+000600*                   STYLE AND REWRITTEN TO A NEW-MASTER FILE,
+000700*                   WHICH IS THEN RENAMED OVER THE ORIGINAL -
+000800*                   THE SAME PATTERN A BATCH MASTER-FILE UPDATE
+000900*                   STEP WOULD USE.
+001000*-----------------------------------------------------------------
+001100*    MODIFICATION HISTORY
+001200*    DATE        INIT  DESCRIPTION
+001300*    2026-08-08   CM   ORIGINAL - SF HAD NO WRITE CAPABILITY, SO
+001400*                      THIS COMPANION PROGRAM WAS ADDED TO
+001500*                      MAINTAIN THE CUSTOMER MASTER FROM A
+001600*                      SCREEN PANEL INSTEAD OF A TEXT EDITOR.
+001610*    2026-08-09   CM   REMOVED A REDUNDANT CLOSE Cla AT THE TOP OF
+001620*                      3000-MERGE-CUSTOMER-FILE (Cla IS ALREADY
+001630*                      CLOSED ON ENTRY, SO IT WAS LOGGING A BOGUS
+001640*                      FILE STATUS 42 ON EVERY TRANSACTION).
+001650*                      ADDED SF-RENAME-FAILED-SW SO A FAILED
+001660*                      RENAME IN 7000-COMMIT-NEW-MASTER NO LONGER
+001670*                      REPORTS SUCCESS TO THE OPERATOR, AND FIXED
+001680*                      THAT PARAGRAPH'S ERROR LOG ENTRY TO RECORD
+001690*                      THE RENAME RETURN CODE INSTEAD OF THE LAST
+001700*                      CLA FILE STATUS.  ADDED AN APPLIED-GUARD TO
+001710*                      THE CHANGE/DELETE MATCH IN
+001720*                      3200-PROCESS-ONE-OLD-RECORD SO A DUPLICATE
+001730*                      CUST-ID NO LONGER APPLIES THE SAME REQUEST
+001735*                      TWICE.  ADDED
+001740*                      7100-DELETE-NEW-FILE TO CLEAN UP THE .NEW
+001750*                      WORK FILE WHEN A REQUEST IS REJECTED OR NOT
+001760*                      APPLIED, INSTEAD OF LEAVING IT ON DISK.
+001770*                      MOVED THE CUSTOMER ID ENTRY FIELD ONTO ITS
+001780*                      OWN SCREEN LINE SO ITS FULL PIC X(60) WIDTH
+001790*                      NO LONGER RUNS PAST COLUMN 80.
+001795*****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. sfm.
+002000 AUTHOR. C MILLER.
+002100 INSTALLATION. DATA PROCESSING.
+002200 DATE-WRITTEN. 08/08/2026.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-PC.
+002700 OBJECT-COMPUTER. IBM-PC.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000*
+003100*    Cla IS THE EXISTING CUSTOMER MASTER (OLD-MASTER, INPUT).
+003200*    ClaNew IS THE REWRITTEN MASTER (NEW-MASTER, OUTPUT) - ITS
+003300*    NAME IS THE Cla NAME WITH ".NEW" APPENDED.  ON A CLEAN RUN
+003400*    ClaNew IS RENAMED OVER Cla BY 7000-COMMIT-NEW-MASTER.
+003500*
+003600     SELECT Cla ASSIGN TO SF-FILE-NAME-PARM
+003700             ORGANIZATION IS LINE SEQUENTIAL
+003800             FILE STATUS IS SF-CLA-FILE-STATUS.
+003900     SELECT ClaNew ASSIGN TO SF-NEW-FILE-NAME
+004000             ORGANIZATION IS LINE SEQUENTIAL
+004100             FILE STATUS IS SF-NEW-FILE-STATUS.
+004200     SELECT SfErrLog ASSIGN TO "SFERRLOG"
+004300             ORGANIZATION IS LINE SEQUENTIAL
+004400             FILE STATUS IS SF-LOG-FILE-STATUS.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  Cla.
+004800 01  CustomerDetails.
+004900     COPY CUSTDTL.
+005000 FD  ClaNew.
+005100 01  NewCustomerDetails.
+005150     COPY CUSTDTL.
+005300 FD  SfErrLog.
+005400 01  SF-LOG-LINE                      PIC X(132).
+005500 WORKING-STORAGE SECTION.
+005600*-----------------------------------------------------------------
+005700*    CHAINING PARAMETERS
+005800*-----------------------------------------------------------------
+005900 01  SF-FILE-NAME-PARM                PIC X(60).
+006000*-----------------------------------------------------------------
+006100*    FILE NAMES, STATUS AND SWITCHES
+006200*-----------------------------------------------------------------
+006300 01  SF-NEW-FILE-NAME                 PIC X(64)  VALUE SPACES.
+006350 01  SF-RENAME-RETURN-CODE            PIC S9(9)  COMP-5.
+006360 01  SF-DELETE-RETURN-CODE            PIC S9(9)  COMP-5.
+006370 01  SF-LOG-CODE-DISPLAY              PIC -(8)9.
+006400 01  SF-CLA-FILE-STATUS               PIC X(02)  VALUE SPACES.
+006500     88  SF-CLA-STATUS-OK             VALUE "00".
+006600     88  SF-CLA-STATUS-EOF            VALUE "10".
+006700     88  SF-CLA-STATUS-NOT-FOUND      VALUE "35".
+006800 01  SF-NEW-FILE-STATUS               PIC X(02)  VALUE SPACES.
+006900     88  SF-NEW-STATUS-OK             VALUE "00".
+007000 01  SF-LOG-FILE-STATUS               PIC X(02)  VALUE SPACES.
+007100     88  SF-LOG-STATUS-OK             VALUE "00".
+007110 01  SF-LOG-STATUS-VALUE              PIC X(09)  VALUE SPACES.
+007120 01  SF-LOG-CUST-ID-VALUE             PIC X(30)  VALUE SPACES.
+007200 01  SF-SWITCHES.
+007300     05  SF-END-OF-FILE-SW            PIC X(01)  VALUE "N".
+007400         88  SF-END-OF-FILE           VALUE "Y".
+007500     05  SF-REQUEST-APPLIED-SW        PIC X(01)  VALUE "N".
+007600         88  SF-REQUEST-APPLIED       VALUE "Y".
+007610     05  SF-DUPLICATE-FOUND-SW        PIC X(01)  VALUE "N".
+007620         88  SF-DUPLICATE-FOUND       VALUE "Y".
+007630     05  SF-LOOKUP-FOUND-SW           PIC X(01)  VALUE "N".
+007640         88  SF-LOOKUP-FOUND          VALUE "Y".
+007650     05  SF-RENAME-FAILED-SW          PIC X(01)  VALUE "N".
+007660         88  SF-RENAME-FAILED         VALUE "Y".
+007700     05  SF-LOG-OPEN-SW               PIC X(01)  VALUE "N".
+007800         88  SF-LOG-IS-OPEN           VALUE "Y".
+007900     05  SF-EXIT-REQUESTED-SW         PIC X(01)  VALUE "N".
+008000         88  SF-EXIT-REQUESTED        VALUE "Y".
+008100*-----------------------------------------------------------------
+008200*    MAINTENANCE REQUEST - KEYED AND TYPED ON THE SCREEN PANEL
+008300*-----------------------------------------------------------------
+008400 01  SF-REQUEST-ACTION                PIC X(01)  VALUE SPACE.
+008500     88  SF-ACTION-ADD                VALUE "A".
+008600     88  SF-ACTION-CHANGE             VALUE "C".
+008700     88  SF-ACTION-DELETE             VALUE "D".
+008800     88  SF-ACTION-QUIT               VALUE "Q".
+008900 01  SF-REQUEST-CUST-ID               PIC X(60)  VALUE SPACES.
+009000 01  SF-REQUEST-DETAILS.
+009100     05  SF-REQ-LAST-NAME             PIC X(15).
+009110     05  SF-REQ-FIRST-NAME            PIC X(15).
+009120     05  SF-REQ-MIDDLE-NAME           PIC X(20).
+009130     05  SF-REQ-ADDR-LINE1            PIC X(30).
+009140     05  SF-REQ-ADDR-LINE2            PIC X(30).
+009150     05  SF-REQ-CITY                  PIC X(20).
+009160     05  SF-REQ-STATE                 PIC X(02).
+009170     05  SF-REQ-ZIP-CODE              PIC X(10).
+009180     05  SF-REQ-PHONE-NUMBER          PIC X(15).
+009190     05  SF-REQ-ACCT-STATUS           PIC X(01).
+009200 01  SF-CONFIRM-TEXT                  PIC X(40)  VALUE SPACES.
+009300*-----------------------------------------------------------------
+009400*    COUNTERS
+009500*-----------------------------------------------------------------
+009600 01  SF-ADDED-COUNT                   PIC 9(05)  VALUE ZERO.
+009700 01  SF-CHANGED-COUNT                 PIC 9(05)  VALUE ZERO.
+009800 01  SF-DELETED-COUNT                 PIC 9(05)  VALUE ZERO.
+009900 01  SF-COPIED-COUNT                  PIC 9(05)  VALUE ZERO.
+010000*-----------------------------------------------------------------
+010100*    DATE AND TIME (FOR THE ERROR LOG)
+010200*-----------------------------------------------------------------
+010300 01  SF-RUN-DATE-DISPLAY              PIC X(10)  VALUE SPACES.
+010400 01  SF-RUN-DATE.
+010500     05  SF-RUN-YY                    PIC 9(02).
+010600     05  SF-RUN-MM                    PIC 9(02).
+010700     05  SF-RUN-DD                    PIC 9(02).
+010800 01  SF-RUN-TIME                      PIC 9(08).
+010900 SCREEN SECTION.
+011000 01  SF-MAINTENANCE-SCREEN.
+011100     05  BLANK SCREEN.
+011200     05  LINE 01 COL 01 VALUE "SFM100".
+011300     05  LINE 01 COL 30 VALUE "CUSTOMER MAINTENANCE".
+011400     05  LINE 03 COL 05
+011500         VALUE "ACTION (A=ADD, C=CHANGE, D=DELETE, Q=QUIT) :".
+011600     05  LINE 03 COL 52 PIC X(01) TO SF-REQUEST-ACTION.
+011700     05  LINE 04 COL 05 VALUE "CUSTOMER ID . . . . . . . . . . :".
+011750     05  LINE 05 COL 05 PIC X(60) TO SF-REQUEST-CUST-ID.
+011900     05  LINE 07 COL 05
+012000         VALUE "THE FOLLOWING FIELDS APPLY TO ADD AND CHANGE:".
+012100     05  LINE 08 COL 05 VALUE "LAST NAME . . . . . . . . . . . :".
+012200     05  LINE 08 COL 52 PIC X(15) TO SF-REQ-LAST-NAME.
+012300     05  LINE 09 COL 05 VALUE "FIRST NAME  . . . . . . . . . . :".
+012400     05  LINE 09 COL 52 PIC X(15) TO SF-REQ-FIRST-NAME.
+012500     05  LINE 10 COL 05 VALUE "MIDDLE NAME . . . . . . . . . . :".
+012600     05  LINE 10 COL 52 PIC X(20) TO SF-REQ-MIDDLE-NAME.
+012700     05  LINE 11 COL 05 VALUE "ADDRESS LINE 1  . . . . . . . . :".
+012800     05  LINE 11 COL 52 PIC X(30) TO SF-REQ-ADDR-LINE1.
+012900     05  LINE 12 COL 05 VALUE "ADDRESS LINE 2  . . . . . . . . :".
+013000     05  LINE 12 COL 52 PIC X(30) TO SF-REQ-ADDR-LINE2.
+013100     05  LINE 13 COL 05 VALUE "CITY  . . . . . . . . . . . . . :".
+013200     05  LINE 13 COL 52 PIC X(20) TO SF-REQ-CITY.
+013300     05  LINE 14 COL 05 VALUE "STATE . . . . . . . . . . . . . :".
+013400     05  LINE 14 COL 52 PIC X(02) TO SF-REQ-STATE.
+013500     05  LINE 15 COL 05 VALUE "ZIP CODE  . . . . . . . . . . . :".
+013600     05  LINE 15 COL 52 PIC X(10) TO SF-REQ-ZIP-CODE.
+013700     05  LINE 16 COL 05 VALUE "PHONE NUMBER  . . . . . . . . . :".
+013800     05  LINE 16 COL 52 PIC X(15) TO SF-REQ-PHONE-NUMBER.
+013900     05  LINE 17 COL 05 VALUE "ACCOUNT STATUS (A/I/C/S)  . . . :".
+014000     05  LINE 17 COL 52 PIC X(01) TO SF-REQ-ACCT-STATUS.
+014100     05  LINE 22 COL 05 VALUE "PRESS ENTER TO APPLY THIS REQUEST".
+014200 01  SF-RESULT-SCREEN.
+014300     05  LINE 01 COL 01 VALUE "SFM101".
+014400     05  LINE 01 COL 30 VALUE "MAINTENANCE RESULT".
+014500     05  LINE 03 COL 05 PIC X(40) FROM SF-CONFIRM-TEXT.
+014600     05  LINE 22 COL 05 VALUE "PRESS ENTER TO CONTINUE".
+014700     05  LINE 22 COL 40 PIC X(01) TO SF-REQUEST-ACTION.
+014800 PROCEDURE DIVISION CHAINING SF-FILE-NAME-PARM.
+014900*****************************************************************
+015000 0000-MAINLINE-CONTROL.
+015100     PERFORM 1000-INITIALIZE
+015200         THRU 1000-INITIALIZE-EXIT.
+015300
+015400     IF SF-EXIT-REQUESTED
+015500         GO TO 9999-END-PROGRAM-EXIT.
+015600
+015700     PERFORM UNTIL SF-EXIT-REQUESTED
+015800         PERFORM 2000-GET-MAINTENANCE-REQUEST
+015900             THRU 2000-GET-MAINTENANCE-REQUEST-EXIT
+016000         IF NOT SF-EXIT-REQUESTED
+016100             PERFORM 3000-MERGE-CUSTOMER-FILE
+016200                 THRU 3000-MERGE-CUSTOMER-FILE-EXIT
+016300         END-IF
+016400     END-PERFORM.
+016500
+016600     PERFORM 9000-TERMINATE
+016700         THRU 9000-TERMINATE-EXIT.
+016800
+016900     GO TO 9999-END-PROGRAM-EXIT.
+017000*****************************************************************
+017100*    1000-INITIALIZE
+017200*****************************************************************
+017300 1000-INITIALIZE.
+017400     ACCEPT SF-RUN-DATE FROM DATE.
+017500     STRING "20"          DELIMITED BY SIZE
+017600             SF-RUN-YY    DELIMITED BY SIZE
+017700             "-"          DELIMITED BY SIZE
+017800             SF-RUN-MM    DELIMITED BY SIZE
+017900             "-"          DELIMITED BY SIZE
+018000             SF-RUN-DD    DELIMITED BY SIZE
+018100         INTO SF-RUN-DATE-DISPLAY.
+018200
+018300     MOVE SPACES TO SF-NEW-FILE-NAME.
+018400     STRING SF-FILE-NAME-PARM DELIMITED BY SPACE
+018500             ".NEW"               DELIMITED BY SIZE
+018600         INTO SF-NEW-FILE-NAME.
+018700
+018800     OPEN INPUT Cla.
+018900     IF NOT SF-CLA-STATUS-OK
+019000         IF SF-CLA-STATUS-NOT-FOUND
+019100             DISPLAY "SFM100E - INPUT FILE NOT FOUND: "
+019200                 SF-FILE-NAME-PARM
+019300         ELSE
+019400             DISPLAY "SFM101E - UNABLE TO OPEN INPUT FILE: "
+019500                 SF-FILE-NAME-PARM
+019600             DISPLAY "SFM101E - FILE STATUS IS "
+019700                 SF-CLA-FILE-STATUS
+019800         END-IF
+019810         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+019820         MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+019900         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+020000         MOVE 16 TO RETURN-CODE
+020100         MOVE "Y" TO SF-EXIT-REQUESTED-SW
+020200         GO TO 1000-INITIALIZE-EXIT
+020300     END-IF.
+020310*
+020320*    Cla WAS OPENED ABOVE ONLY TO PROVE THE EXTRACT EXISTS - IT IS
+020330*    CLOSED HERE SO 2100-LOOKUP-FOR-CHANGE AND 3000-MERGE-
+020340*    CUSTOMER-FILE CAN EACH OPEN IT FRESH FROM THE FIRST RECORD.
+020350*
+020360     CLOSE Cla.
+020365     IF NOT SF-CLA-STATUS-OK
+020370         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+020375         MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+020380         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+020390     END-IF.
+020395 1000-INITIALIZE-EXIT.
+020500     EXIT.
+020600*****************************************************************
+020700*    2000-GET-MAINTENANCE-REQUEST - DISPLAYS THE DATA-ENTRY
+020800*    PANEL AND ACCEPTS ONE MAINTENANCE REQUEST FROM THE OPERATOR.
+020900*****************************************************************
+021000 2000-GET-MAINTENANCE-REQUEST.
+021100     MOVE SPACES TO SF-REQUEST-CUST-ID SF-REQUEST-DETAILS.
+021200     MOVE SPACE TO SF-REQUEST-ACTION.
+021300     DISPLAY SF-MAINTENANCE-SCREEN.
+021400     ACCEPT SF-MAINTENANCE-SCREEN.
+021500
+021600     IF SF-REQUEST-ACTION = "a"
+021700         MOVE "A" TO SF-REQUEST-ACTION
+021800     END-IF.
+021900     IF SF-REQUEST-ACTION = "c"
+022000         MOVE "C" TO SF-REQUEST-ACTION
+022100     END-IF.
+022200     IF SF-REQUEST-ACTION = "d"
+022300         MOVE "D" TO SF-REQUEST-ACTION
+022400     END-IF.
+022500     IF SF-REQUEST-ACTION = "q"
+022600         MOVE "Q" TO SF-REQUEST-ACTION
+022700     END-IF.
+022800
+022900     IF SF-ACTION-QUIT OR SF-REQUEST-CUST-ID = SPACES
+023000         MOVE "Y" TO SF-EXIT-REQUESTED-SW
+023100     END-IF.
+023110
+023120     IF NOT SF-EXIT-REQUESTED AND SF-ACTION-CHANGE
+023130         PERFORM 2100-LOOKUP-FOR-CHANGE
+023140             THRU 2100-LOOKUP-FOR-CHANGE-EXIT
+023150     END-IF.
+023200 2000-GET-MAINTENANCE-REQUEST-EXIT.
+023300     EXIT.
+023310*****************************************************************
+023320*    2100-LOOKUP-FOR-CHANGE - A CHANGE REQUEST ONLY KEYS THE
+023330*    CUSTOMER ID AND THE FIELDS BEING CORRECTED, SO THE EXISTING
+023340*    RECORD IS READ HERE AND USED TO PRE-FILL THE PANEL BEFORE IT
+023350*    IS REDISPLAYED FOR EDITING - OTHERWISE ANY FIELD THE OPERATOR
+023360*    DOES NOT RETYPE WOULD BE BLANKED OUT BY 3600-BUILD-OUTPUT-
+023370*    RECORD INSTEAD OF CARRIED FORWARD UNCHANGED.
+023380*****************************************************************
+023390 2100-LOOKUP-FOR-CHANGE.
+023400     MOVE "N" TO SF-LOOKUP-FOUND-SW.
+023410     OPEN INPUT Cla.
+023420     IF NOT SF-CLA-STATUS-OK
+023430         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+023440         MOVE SF-REQUEST-CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+023450         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+023460         GO TO 2100-LOOKUP-FOR-CHANGE-EXIT
+023470     END-IF.
+023480
+023490     PERFORM UNTIL SF-CLA-STATUS-EOF OR SF-LOOKUP-FOUND
+023500         READ Cla
+023510             AT END MOVE "10" TO SF-CLA-FILE-STATUS
+023520             NOT AT END
+023530                 IF CUST-ID OF CustomerDetails =
+023535                         SF-REQUEST-CUST-ID
+023540                     MOVE "Y" TO SF-LOOKUP-FOUND-SW
+023550                 END-IF
+023560         END-READ
+023570     END-PERFORM.
+023580
+023590     IF SF-LOOKUP-FOUND
+023600         MOVE CUST-LAST-NAME OF CustomerDetails
+023610             TO SF-REQ-LAST-NAME
+023620         MOVE CUST-FIRST-NAME OF CustomerDetails
+023630             TO SF-REQ-FIRST-NAME
+023640         MOVE CUST-MIDDLE-NAME OF CustomerDetails
+023650             TO SF-REQ-MIDDLE-NAME
+023660         MOVE CUST-ADDR-LINE1 OF CustomerDetails
+023670             TO SF-REQ-ADDR-LINE1
+023680         MOVE CUST-ADDR-LINE2 OF CustomerDetails
+023690             TO SF-REQ-ADDR-LINE2
+023700         MOVE CUST-CITY OF CustomerDetails TO SF-REQ-CITY
+023710         MOVE CUST-STATE OF CustomerDetails TO SF-REQ-STATE
+023720         MOVE CUST-ZIP-CODE OF CustomerDetails
+023730             TO SF-REQ-ZIP-CODE
+023740         MOVE CUST-PHONE-NUMBER OF CustomerDetails
+023750             TO SF-REQ-PHONE-NUMBER
+023760         MOVE CUST-ACCT-STATUS OF CustomerDetails
+023770             TO SF-REQ-ACCT-STATUS
+023780         DISPLAY SF-MAINTENANCE-SCREEN
+023790         ACCEPT SF-MAINTENANCE-SCREEN
+023800     END-IF.
+023810
+023820     CLOSE Cla.
+023830     IF NOT SF-CLA-STATUS-OK
+023840         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+023850         MOVE SF-REQUEST-CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+023860         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+023870     END-IF.
+023880 2100-LOOKUP-FOR-CHANGE-EXIT.
+023890     EXIT.
+023900*****************************************************************
+023910*    3000-MERGE-CUSTOMER-FILE - COPIES Cla TO ClaNew, APPLYING
+023920*    THE ONE PENDING ADD/CHANGE/DELETE REQUEST AS IT GOES, THEN
+023930*    RENAMES ClaNew OVER Cla.  Cla IS ASSUMED IN ASCENDING
+023940*    CUSTOMER-ID SEQUENCE, THE SAME ASSUMPTION SF MAKES.
+023950*****************************************************************
+024000 3000-MERGE-CUSTOMER-FILE.
+024100     MOVE "N" TO SF-REQUEST-APPLIED-SW SF-END-OF-FILE-SW
+024105         SF-DUPLICATE-FOUND-SW.
+024200     MOVE ZERO TO SF-COPIED-COUNT.
+024300
+024310*
+024320*    Cla ARRIVES HERE ALREADY CLOSED - BY 1000-INITIALIZE ON THE
+024330*    FIRST PASS, BY 2100-LOOKUP-FOR-CHANGE FOR A CHANGE REQUEST,
+024340*    OR BY THIS PARAGRAPH'S OWN CLOSE BELOW ON EVERY LATER PASS -
+024350*    SO IT IS SIMPLY OPENED FRESH HERE, NOT CLOSED FIRST.
+024360*
+024500     OPEN INPUT Cla.
+024600     OPEN OUTPUT ClaNew.
+024700     IF NOT SF-NEW-STATUS-OK
+024800         DISPLAY "SFM102E - UNABLE TO OPEN " SF-NEW-FILE-NAME
+024810         MOVE SF-NEW-FILE-STATUS TO SF-LOG-STATUS-VALUE
+024820         MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+024900         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+024910         MOVE "UNABLE TO OPEN WORK FILE - NO CHANGE MADE"
+024920             TO SF-CONFIRM-TEXT
+024930         CLOSE Cla
+024940         DISPLAY SF-RESULT-SCREEN
+024950         ACCEPT SF-RESULT-SCREEN
+025000         GO TO 3000-MERGE-CUSTOMER-FILE-EXIT
+025100     END-IF.
+025200
+025300     PERFORM 3100-READ-OLD-MASTER
+025400         THRU 3100-READ-OLD-MASTER-EXIT.
+025500
+025600     PERFORM 3200-PROCESS-ONE-OLD-RECORD
+025700         THRU 3200-PROCESS-ONE-OLD-RECORD-EXIT
+025800         UNTIL SF-END-OF-FILE.
+025900
+026000     IF SF-ACTION-ADD AND NOT SF-REQUEST-APPLIED
+026005             AND NOT SF-DUPLICATE-FOUND
+026100         PERFORM 3400-WRITE-ADDED-RECORD
+026200             THRU 3400-WRITE-ADDED-RECORD-EXIT
+026300     END-IF.
+026400
+026500     CLOSE Cla ClaNew.
+026510     IF NOT SF-CLA-STATUS-OK
+026520         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+026530         MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+026540         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+026550     END-IF.
+026560     IF NOT SF-NEW-STATUS-OK
+026570         MOVE SF-NEW-FILE-STATUS TO SF-LOG-STATUS-VALUE
+026580         MOVE SPACES TO SF-LOG-CUST-ID-VALUE
+026590         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+026595     END-IF.
+026600
+026700     IF SF-ACTION-ADD OR SF-ACTION-CHANGE OR SF-ACTION-DELETE
+026710         IF SF-DUPLICATE-FOUND
+026720             MOVE "CUSTOMER ID ALREADY EXISTS - ADD REJECTED"
+026730                 TO SF-CONFIRM-TEXT
+026735             PERFORM 7100-DELETE-NEW-FILE
+026736                 THRU 7100-DELETE-NEW-FILE-EXIT
+026740         ELSE
+026800             IF SF-REQUEST-APPLIED
+026900                 PERFORM 7000-COMMIT-NEW-MASTER
+027000                     THRU 7000-COMMIT-NEW-MASTER-EXIT
+027050                 IF SF-RENAME-FAILED
+027060                     MOVE "MASTER FILE UPDATE FAILED - SEE ERRLOG"
+027070                         TO SF-CONFIRM-TEXT
+027080                 ELSE
+027100                     MOVE
+027110                         "REQUEST APPLIED AND MASTER FILE UPDATED"
+027200                         TO SF-CONFIRM-TEXT
+027210                 END-IF
+027300             ELSE
+027400                 MOVE "CUSTOMER ID NOT FOUND - NO CHANGE MADE"
+027500                     TO SF-CONFIRM-TEXT
+027550                 PERFORM 7100-DELETE-NEW-FILE
+027560                     THRU 7100-DELETE-NEW-FILE-EXIT
+027600             END-IF
+027650         END-IF
+027700     END-IF.
+027800
+027900     DISPLAY SF-RESULT-SCREEN.
+028000     ACCEPT SF-RESULT-SCREEN.
+028100 3000-MERGE-CUSTOMER-FILE-EXIT.
+028200     EXIT.
+028300*****************************************************************
+028400*    3100-READ-OLD-MASTER
+028500*****************************************************************
+028600 3100-READ-OLD-MASTER.
+028700     READ Cla
+028800         AT END MOVE "Y" TO SF-END-OF-FILE-SW
+028900     END-READ.
+029000     IF NOT SF-CLA-STATUS-OK AND NOT SF-CLA-STATUS-EOF
+029010         MOVE SF-CLA-FILE-STATUS TO SF-LOG-STATUS-VALUE
+029020         MOVE SF-REQUEST-CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+029100         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+029200     END-IF.
+029300 3100-READ-OLD-MASTER-EXIT.
+029400     EXIT.
+029500*****************************************************************
+029600*    3200-PROCESS-ONE-OLD-RECORD - APPLIES THE PENDING REQUEST
+029700*    AGAINST THE CURRENT OLD-MASTER RECORD, THEN READS THE NEXT.
+029800*****************************************************************
+029900 3200-PROCESS-ONE-OLD-RECORD.
+030000     IF SF-ACTION-ADD AND NOT SF-REQUEST-APPLIED
+030010             AND NOT SF-DUPLICATE-FOUND
+030020         IF SF-REQUEST-CUST-ID = CUST-ID OF CustomerDetails
+030030             MOVE "Y" TO SF-DUPLICATE-FOUND-SW
+030040         ELSE
+030100             IF SF-REQUEST-CUST-ID < CUST-ID OF CustomerDetails
+030200                 PERFORM 3400-WRITE-ADDED-RECORD
+030300                     THRU 3400-WRITE-ADDED-RECORD-EXIT
+030310             END-IF
+030320         END-IF
+030400     END-IF.
+030500
+030600     IF CUST-ID OF CustomerDetails = SF-REQUEST-CUST-ID AND
+030650             (SF-ACTION-CHANGE OR SF-ACTION-DELETE) AND
+030700             NOT SF-REQUEST-APPLIED
+030800         IF SF-ACTION-DELETE
+030900             ADD 1 TO SF-DELETED-COUNT
+031000             MOVE "Y" TO SF-REQUEST-APPLIED-SW
+031100         ELSE
+031200             PERFORM 3300-WRITE-CHANGED-RECORD
+031300                 THRU 3300-WRITE-CHANGED-RECORD-EXIT
+031400         END-IF
+031500     ELSE
+031600         PERFORM 3500-COPY-OLD-RECORD
+031700             THRU 3500-COPY-OLD-RECORD-EXIT
+031800     END-IF.
+031900
+032000     PERFORM 3100-READ-OLD-MASTER
+032100         THRU 3100-READ-OLD-MASTER-EXIT.
+032200 3200-PROCESS-ONE-OLD-RECORD-EXIT.
+032300     EXIT.
+032400*****************************************************************
+032500*    3300-WRITE-CHANGED-RECORD - REPLACES THE MATCHING RECORD'S
+032600*    DATA FIELDS WITH THE VALUES KEYED ON THE MAINTENANCE PANEL.
+032700*****************************************************************
+032800 3300-WRITE-CHANGED-RECORD.
+032900     PERFORM 3600-BUILD-OUTPUT-RECORD
+033000         THRU 3600-BUILD-OUTPUT-RECORD-EXIT.
+033100     WRITE NewCustomerDetails.
+033200     ADD 1 TO SF-CHANGED-COUNT.
+033300     MOVE "Y" TO SF-REQUEST-APPLIED-SW.
+034300 3300-WRITE-CHANGED-RECORD-EXIT.
+034400     EXIT.
+034500*****************************************************************
+034600*    3400-WRITE-ADDED-RECORD - WRITES THE NEW RECORD KEYED ON
+034700*    THE MAINTENANCE PANEL, IN CUSTOMER-ID SEQUENCE.
+034800*****************************************************************
+034900 3400-WRITE-ADDED-RECORD.
+035000     PERFORM 3600-BUILD-OUTPUT-RECORD
+035100         THRU 3600-BUILD-OUTPUT-RECORD-EXIT.
+035200     WRITE NewCustomerDetails.
+035300     ADD 1 TO SF-ADDED-COUNT.
+035400     MOVE "Y" TO SF-REQUEST-APPLIED-SW.
+036400 3400-WRITE-ADDED-RECORD-EXIT.
+036500     EXIT.
+036600*****************************************************************
+036700*    3500-COPY-OLD-RECORD - PASSES AN UNCHANGED RECORD THROUGH.
+036800*****************************************************************
+036900 3500-COPY-OLD-RECORD.
+037000     MOVE CustomerDetails TO NewCustomerDetails.
+037100     WRITE NewCustomerDetails.
+037200     ADD 1 TO SF-COPIED-COUNT.
+037300 3500-COPY-OLD-RECORD-EXIT.
+037400     EXIT.
+037410*****************************************************************
+037420*    3600-BUILD-OUTPUT-RECORD - ASSEMBLES THE ClaNew RECORD FROM
+037430*    THE FIELDS KEYED ON THE MAINTENANCE PANEL, USED BY BOTH AN
+037440*    ADD AND A CHANGE REQUEST (THE KEY IS UNCHANGED BY CHANGE).
+037450*****************************************************************
+037460 3600-BUILD-OUTPUT-RECORD.
+037470     MOVE SPACES TO NewCustomerDetails.
+037480     MOVE SF-REQUEST-CUST-ID TO CUST-ID OF NewCustomerDetails.
+037490     MOVE SF-REQ-LAST-NAME
+037495         TO CUST-LAST-NAME OF NewCustomerDetails.
+037500     MOVE SF-REQ-FIRST-NAME
+037505         TO CUST-FIRST-NAME OF NewCustomerDetails.
+037510     MOVE SF-REQ-MIDDLE-NAME
+037515         TO CUST-MIDDLE-NAME OF NewCustomerDetails.
+037520     MOVE SF-REQ-ADDR-LINE1
+037525         TO CUST-ADDR-LINE1 OF NewCustomerDetails.
+037530     MOVE SF-REQ-ADDR-LINE2
+037535         TO CUST-ADDR-LINE2 OF NewCustomerDetails.
+037540     MOVE SF-REQ-CITY TO CUST-CITY OF NewCustomerDetails.
+037550     MOVE SF-REQ-STATE TO CUST-STATE OF NewCustomerDetails.
+037560     MOVE SF-REQ-ZIP-CODE
+037565         TO CUST-ZIP-CODE OF NewCustomerDetails.
+037570     MOVE SF-REQ-PHONE-NUMBER
+037575         TO CUST-PHONE-NUMBER OF NewCustomerDetails.
+037580     MOVE SF-REQ-ACCT-STATUS
+037585         TO CUST-ACCT-STATUS OF NewCustomerDetails.
+037590 3600-BUILD-OUTPUT-RECORD-EXIT.
+037600     EXIT.
+037500*****************************************************************
+037600*    7000-COMMIT-NEW-MASTER - RENAMES ClaNew OVER Cla SO THE
+037700*    UPDATE TAKES EFFECT UNDER THE ORIGINAL FILE NAME.
+037800*****************************************************************
+037900 7000-COMMIT-NEW-MASTER.
+037950     MOVE "N" TO SF-RENAME-FAILED-SW.
+038000     CALL "CBL_RENAME_FILE" USING SF-NEW-FILE-NAME
+038100             SF-FILE-NAME-PARM
+038200         RETURNING SF-RENAME-RETURN-CODE.
+038300     IF SF-RENAME-RETURN-CODE NOT = ZERO
+038310         MOVE "Y" TO SF-RENAME-FAILED-SW
+038400         DISPLAY "SFM103E - RENAME OF " SF-NEW-FILE-NAME
+038500             " OVER " SF-FILE-NAME-PARM " FAILED, CODE "
+038600             SF-RENAME-RETURN-CODE
+038610         MOVE SF-RENAME-RETURN-CODE TO SF-LOG-CODE-DISPLAY
+038615         MOVE SF-LOG-CODE-DISPLAY TO SF-LOG-STATUS-VALUE
+038620         MOVE SF-REQUEST-CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+038700         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+038800     END-IF.
+038900 7000-COMMIT-NEW-MASTER-EXIT.
+039000     EXIT.
+039010*****************************************************************
+039020*    7100-DELETE-NEW-FILE - REMOVES THE WORK COPY LEFT BEHIND ON
+039030*    Cla WHEN THE PENDING REQUEST WAS NOT APPLIED (ADD REJECTED
+039040*    AS A DUPLICATE, OR CHANGE/DELETE AGAINST A CUST-ID THAT WAS
+039050*    NOT FOUND) SO A REJECTED REQUEST DOES NOT LEAVE A STRAY
+039060*    ".NEW" FILE BEHIND.
+039070*****************************************************************
+039080 7100-DELETE-NEW-FILE.
+039090     CALL "CBL_DELETE_FILE" USING SF-NEW-FILE-NAME
+039100         RETURNING SF-DELETE-RETURN-CODE.
+039110     IF SF-DELETE-RETURN-CODE NOT = ZERO
+039120         DISPLAY "SFM105E - UNABLE TO DELETE " SF-NEW-FILE-NAME
+039130             ", CODE " SF-DELETE-RETURN-CODE
+039140         MOVE SF-DELETE-RETURN-CODE TO SF-LOG-CODE-DISPLAY
+039150         MOVE SF-LOG-CODE-DISPLAY TO SF-LOG-STATUS-VALUE
+039160         MOVE SF-REQUEST-CUST-ID(1:30) TO SF-LOG-CUST-ID-VALUE
+039170         PERFORM 8000-LOG-FILE-ERROR THRU 8000-LOG-FILE-ERROR-EXIT
+039180     END-IF.
+039190 7100-DELETE-NEW-FILE-EXIT.
+039200     EXIT.
+039210*****************************************************************
+039200*    8000-LOG-FILE-ERROR - APPENDS A TIMESTAMPED ENTRY TO THE
+039300*    SAME SFERRLOG FILE SF USES.
+039400*****************************************************************
+039500 8000-LOG-FILE-ERROR.
+039600     IF NOT SF-LOG-IS-OPEN
+039700         OPEN EXTEND SfErrLog
+039800         IF NOT SF-LOG-STATUS-OK
+039900             OPEN OUTPUT SfErrLog
+040000         END-IF
+040100         IF SF-LOG-STATUS-OK
+040200             MOVE "Y" TO SF-LOG-OPEN-SW
+040300         END-IF
+040400     END-IF.
+040500
+040600     IF SF-LOG-IS-OPEN
+040700         ACCEPT SF-RUN-TIME FROM TIME
+040800         MOVE SPACES TO SF-LOG-LINE
+040900         STRING SF-RUN-DATE-DISPLAY    DELIMITED BY SIZE
+041000                 " "                   DELIMITED BY SIZE
+041100                 SF-RUN-TIME           DELIMITED BY SIZE
+041200                 "  SFM FILE STATUS "  DELIMITED BY SIZE
+041300                 SF-LOG-STATUS-VALUE   DELIMITED BY SIZE
+041400                 "  CUSTOMER-ID "      DELIMITED BY SIZE
+041500                 SF-LOG-CUST-ID-VALUE  DELIMITED BY SIZE
+041600             INTO SF-LOG-LINE
+041700         WRITE SF-LOG-LINE
+041800     END-IF.
+041900 8000-LOG-FILE-ERROR-EXIT.
+042000     EXIT.
+042100*****************************************************************
+042200*    9000-TERMINATE
+042300*****************************************************************
+042400 9000-TERMINATE.
+042500     DISPLAY " ".
+042600     DISPLAY "CUSTOMERS ADDED . . . : " SF-ADDED-COUNT.
+042700     DISPLAY "CUSTOMERS CHANGED . . : " SF-CHANGED-COUNT.
+042800     DISPLAY "CUSTOMERS DELETED . . : " SF-DELETED-COUNT.
+042900     IF SF-LOG-IS-OPEN
+043000         CLOSE SfErrLog
+043010         IF NOT SF-LOG-STATUS-OK
+043020             DISPLAY "SFM104E - ERROR CLOSING SFERRLOG, STATUS "
+043030                 SF-LOG-FILE-STATUS
+043040         END-IF
+043100     END-IF.
+043200 9000-TERMINATE-EXIT.
+043300     EXIT.
+043400*****************************************************************
+043500*    9999-END-PROGRAM-EXIT - SINGLE EXIT POINT FOR THE RUN.
+043600*****************************************************************
+043700 9999-END-PROGRAM-EXIT.
+043800     STOP RUN.
