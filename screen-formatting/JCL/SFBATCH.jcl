@@ -0,0 +1,81 @@
+//SFBATCH  JOB (ACCTNO),'CUSTOMER LISTING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  JOB NAME.....: SFBATCH
+//*  DESCRIPTION..: RUNS THE SF CUSTOMER INQUIRY/LISTING PROGRAM AS A
+//*                 STANDALONE BATCH STEP AGAINST A CUSTOMER EXTRACT.
+//*                 THE INPUT FILE NAME, SEARCH KEY AND OUTPUT MODE
+//*                 ARE SUPPLIED ON THE PARM CARD BELOW IN PLACE OF
+//*                 THE PROCEDURE DIVISION CHAINING ARGUMENTS SF USES
+//*                 WHEN IT IS RUN FROM A TERMINAL SESSION.
+//*
+//*                 SF IS A CHAINING PROGRAM - THE PARM VALUE BELOW
+//*                 ARRIVES AS SF'S ONE CHAINING ARGUMENT (SF-RUN-PARM)
+//*                 EXACTLY AS QUOTED, AND SF SPLITS IT INTO THE THREE
+//*                 FIELDS IT NEEDS ITSELF, IN 1000-INITIALIZE.  THE
+//*                 PARM MUST BE THREE BLANK-SEPARATED TOKENS, IN THIS
+//*                 ORDER:
+//*                   1. INPUT FILE NAME         (SF-FILE-NAME-PARM)
+//*                   2. CUSTOMER-ID SEARCH KEY, OR "*" FOR NO FILTER
+//*                      (SF-SEARCH-KEY-PARM)
+//*                   3. OUTPUT MODE - S, R OR B  (SF-OUTPUT-MODE-PARM)
+//*                 A TRUE BLANK CANNOT SURVIVE SF'S TOKEN SPLIT, SO
+//*                 "*" IS USED FOR "NO SEARCH KEY" - SF ALREADY TREATS
+//*                 A LONE "*" AS ITS WILDCARD FOR "MATCH EVERYTHING",
+//*                 THE SAME AS AN OMITTED SEARCH KEY.
+//*
+//*                 AN UNATTENDED STEP LIKE THIS ONE MUST USE OUTPUT
+//*                 MODE R - MODES S AND B BOTH DRIVE THE FULL-SCREEN
+//*                 INQUIRY PANEL, WHICH WOULD HANG WAITING ON OPERATOR
+//*                 INPUT WITH NO TERMINAL ATTACHED.
+//*
+//*                 A STEP THAT ABENDS PARTWAY THROUGH A LARGE EXTRACT
+//*                 CAN BE RESUBMITTED UNCHANGED - SF DETECTS THE
+//*                 SFCHKPT CHECKPOINT FILE LEFT BEHIND BY THE PRIOR
+//*                 ATTEMPT AND RESUMES AFTER THE LAST CUSTOMER-ID IT
+//*                 PROCESSED INSTEAD OF REPROCESSING THE WHOLE FILE.
+//*                 SF REMOVES SFCHKPT ITSELF ONCE IT REACHES END OF
+//*                 FILE CLEANLY, SO NO OPERATOR CLEANUP STEP IS
+//*                 NEEDED AFTER A SUCCESSFUL RUN - THE SFCHKPT DD
+//*                 BELOW USES DELETE, NOT CATLG, AS ITS NORMAL
+//*                 DISPOSITION SO STEP-END PROCESSING DOES NOT TRY
+//*                 TO CATALOG A DATA SET SF HAS ALREADY REMOVED. ITS
+//*                 ABNORMAL DISPOSITION IS STILL KEEP SO A RUN THAT
+//*                 ABENDS LEAVES THE CHECKPOINT IN PLACE FOR RESTART.
+//*-----------------------------------------------------------------
+//*  MODIFICATION HISTORY
+//*  DATE        INIT  DESCRIPTION
+//*  2026-08-08   CM    ORIGINAL.
+//*  2026-08-09   CM    CHANGED OUTPUT MODE TO R - THIS STEP HAS NO
+//*                      TERMINAL ATTACHED, AND MODE B WOULD HAVE
+//*                      BLOCKED ON THE INQUIRY PANEL FOR EVERY RECORD.
+//*                      UPDATED THE PARM COMMENTARY TO MATCH SF'S
+//*                      SINGLE-ARGUMENT CHAINING INTERFACE.
+//*  2026-08-09   CM    CHANGED SFCHKPT'S NORMAL DISPOSITION FROM
+//*                      CATLG TO DELETE - SF DELETES SFCHKPT ITSELF
+//*                      ON A CLEAN END OF FILE, SO CATLG WAS TRYING
+//*                      TO CATALOG A DATA SET THAT WAS ALREADY GONE
+//*                      ON EVERY SUCCESSFUL RUN.
+//*********************************************************************
+//*
+//SFSTEP   EXEC PGM=SF,
+//             PARM='CUSTOMER.EXTRACT.CLA * R'
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SFRPT    DD  DSN=PROD.SF.REPORT.LISTING,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SFERRLOG DD  DSN=PROD.SF.ERRORLOG,
+//             DISP=MOD
+//SFCHKPT  DD  DSN=PROD.SF.CHECKPOINT,
+//             DISP=(MOD,DELETE,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* RESTART NOTE: IF SFSTEP ABENDS, RESUBMIT THIS JOB UNCHANGED - DO
+//* NOT CHANGE THE PARM CARD AND DO NOT DELETE THE SFCHKPT DATA SET.
+//* SF WILL FIND THE CHECKPOINT ENTRY WRITTEN BEFORE THE ABEND AND
+//* SKIP EVERY CUSTOMER-ID ALREADY PROCESSED ON THE PRIOR ATTEMPT.
+//*
